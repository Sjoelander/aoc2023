@@ -2,93 +2,746 @@
        PROGRAM-ID. DAY1.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-         SPECIAL-NAMES. 
-         CLASS DIGITS IS '0123456789'. 
+         SPECIAL-NAMES.
+         CLASS DIGITS IS '0123456789'.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO 'control.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT INPUT-FILE ASSIGN DYNAMIC DOCUMENT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPUT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO 'rejects.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJECT-FILE-STATUS.
+
+           SELECT DETAIL-FILE ASSIGN TO 'detail.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DETAIL-FILE-STATUS.
+
+           SELECT VARIANCE-FILE ASSIGN TO 'variance.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS VARIANCE-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'day1ckpt.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-FILE RECORD IS VARYING DEPENDING ON CONTROL-LENGTH.
+       01  CONTROL-RECORD          PIC X(100).
+
        FD  INPUT-FILE RECORD IS VARYING DEPENDING ON RECORD-LENGTH.
        01  CALIBRATION-LINE        PIC X(256).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD           PIC X(420).
+
+       FD  DETAIL-FILE.
+       01  DETAIL-RECORD           PIC X(180).
+
+       FD  VARIANCE-FILE.
+       01  VARIANCE-RECORD         PIC X(180).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-DOC-NAME          PIC X(100).
+           05 CHECKPOINT-GRAND-SUM         PIC 9(9).
+           05 CHECKPOINT-GRAND-SUM-NAMES   PIC 9(9).
+           05 CHECKPOINT-REJECT-COUNT      PIC 9(6).
+
        WORKING-STORAGE SECTION.
+       01 CONTROL-LENGTH           PIC 9(4) BINARY.
        01 RECORD-LENGTH            PIC 9(4) BINARY.
        01 I                        PIC 9(4) BINARY.
        01 NUMBER-NAMES             PIC 9(4) BINARY.
-       01 LINE-DIGITS. 
+       01 LINE-DIGITS.
          05 FIRST-DIGIT            PIC 9.
          05 LAST-DIGIT             PIC 9.
+       01 LINE-DIGITS-BEFORE.
+         05 FIRST-DIGIT-BEFORE     PIC 9.
+         05 LAST-DIGIT-BEFORE      PIC 9.
+       01 VALUE-BEFORE             PIC 9(2).
+       01 VALUE-AFTER              PIC 9(2).
+       01 VALUE-DELTA              PIC S9(3).
        01 TOTAL-SUM                PIC 9(9) BINARY VALUE ZERO.
        01 TOTAL-SUM-WITH-NAMES     PIC 9(9) BINARY VALUE ZERO.
-       01 INPUT-FILE-STATUS        PIC X(1) VALUE X'00'.
-           88 INPUT-FILE-EOF                VALUE X'FF'.
+       01 GRAND-TOTAL-SUM          PIC 9(9) BINARY VALUE ZERO.
+       01 GRAND-TOTAL-SUM-WITH-NAMES PIC 9(9) BINARY VALUE ZERO.
+       01 REJECT-COUNT             PIC 9(6) BINARY VALUE ZERO.
+       01 DOCUMENT-NAME            PIC X(100) VALUE SPACES.
+       01 DOCUMENT-LINE-NUMBER     PIC 9(6) BINARY.
+       01 LAST-COMPLETED-DOC  PIC X(100) VALUE SPACES.
+       01 SKIPPING-TO-RESTART      PIC X(1) VALUE 'N'.
+           88 SKIP-UNTIL-RESTART-POINT       VALUE 'Y'.
+
+       01 LINE-STATUS               PIC X(1) VALUE 'N'.
+           88 LINE-HAS-DIGIT                 VALUE 'Y'.
+           88 LINE-NO-DIGIT                  VALUE 'N'.
+       01 PART1-WAS-VALID           PIC X(1) VALUE 'N'.
+           88 PART1-LINE-VALID                VALUE 'Y'.
+
+       01 DETAIL-PART               PIC X(5).
+       01 LINE-NUMBER-DISPLAY       PIC 9(6).
+       01 SUBTOTAL-DISPLAY          PIC 9(9).
+       01 BEFORE-DISPLAY            PIC 9(2).
+       01 AFTER-DISPLAY             PIC 9(2).
+       01 DELTA-DISPLAY             PIC S9(3)
+                                     SIGN IS TRAILING SEPARATE.
+
+      *----------------------------------------------------------
+      * A DOCUMENT'S DETAIL/REJECT/VARIANCE RECORDS ARE HELD HERE
+      * UNTIL THE DOCUMENT FINISHES CLEANLY, THEN FLUSHED TO THE
+      * REPORT FILES AS A GROUP BY FLUSH-DOCUMENT-BUFFERS. THIS
+      * KEEPS A CRASH PARTWAY THROUGH A DOCUMENT FROM LEAVING THAT
+      * DOCUMENT'S LINES ALREADY ON THE REPORT FILES - A RESTART
+      * REPLAYS THE WHOLE DOCUMENT FROM LINE 1, AND WITHOUT THIS
+      * THE REPLAYED LINES WOULD APPEAR TWICE. SIZED FOR A DOCUMENT
+      * OF UP TO 5000 CALIBRATION LINES (DETAIL CAN BE TWO RECORDS
+      * A LINE); A DOCUMENT LARGER THAN THAT FALLS BACK TO WRITING
+      * DIRECTLY ONCE THE BUFFER FILLS, SO A SINGLE EXTREME-SIZED
+      * DOCUMENT DEGRADES GRACEFULLY RATHER THAN LOSING DATA.
+      *----------------------------------------------------------
+       01 DETAIL-BUFFER-MAX         PIC 9(5) BINARY VALUE 10000.
+       01 DETAIL-BUFFER-COUNT       PIC 9(5) BINARY VALUE ZERO.
+       01 REJECT-BUFFER-MAX         PIC 9(5) BINARY VALUE 5000.
+       01 REJECT-BUFFER-COUNT       PIC 9(5) BINARY VALUE ZERO.
+       01 VARIANCE-BUFFER-MAX       PIC 9(5) BINARY VALUE 5000.
+       01 VARIANCE-BUFFER-COUNT     PIC 9(5) BINARY VALUE ZERO.
+       01 BUFFER-INDEX              PIC 9(5) BINARY.
+
+       01 DETAIL-BUFFER-FULL-SW     PIC X(1) VALUE 'N'.
+           88 DETAIL-BUFFER-FULL             VALUE 'Y'.
+       01 REJECT-BUFFER-FULL-SW     PIC X(1) VALUE 'N'.
+           88 REJECT-BUFFER-FULL             VALUE 'Y'.
+       01 VARIANCE-BUFFER-FULL-SW   PIC X(1) VALUE 'N'.
+           88 VARIANCE-BUFFER-FULL           VALUE 'Y'.
+
+       01 DETAIL-BUFFER-TABLE.
+           05 DETAIL-BUFFER-ENTRY   PIC X(180) OCCURS 10000 TIMES.
+
+       01 REJECT-BUFFER-TABLE.
+           05 REJECT-BUFFER-ENTRY   PIC X(420) OCCURS 5000 TIMES.
+
+       01 VARIANCE-BUFFER-TABLE.
+           05 VARIANCE-BUFFER-ENTRY PIC X(180) OCCURS 5000 TIMES.
+
+       01 INPUT-FILE-STATUS        PIC X(2) VALUE '00'.
+           88 INPUT-FILE-EOF                VALUE '10'.
+       01 CONTROL-FILE-STATUS      PIC X(2) VALUE '00'.
+           88 CONTROL-FILE-EOF              VALUE '10'.
+       01 CHECKPOINT-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 REJECT-FILE-STATUS       PIC X(2) VALUE '00'.
+       01 DETAIL-FILE-STATUS       PIC X(2) VALUE '00'.
+       01 VARIANCE-FILE-STATUS     PIC X(2) VALUE '00'.
+
+       01 START-TIME                PIC 9(8).
+       01 END-TIME                  PIC 9(8).
+       01 CONV-TIME-IN              PIC 9(8).
+       01 CONV-CENTISECONDS-OUT     PIC 9(8).
+       01 START-CENTISECONDS        PIC 9(8).
+       01 END-CENTISECONDS          PIC 9(8).
+       01 ELAPSED-CENTISECONDS      PIC 9(8).
+       01 TS-HH                     PIC 9(2).
+       01 TS-MM                     PIC 9(2).
+       01 TS-SS                     PIC 9(2).
+       01 TS-CS                     PIC 9(2).
+       01 ELAPSED-HH                PIC 9(2).
+       01 ELAPSED-MM                PIC 9(2).
+       01 ELAPSED-SS                PIC 9(2).
+       01 ELAPSED-CS                PIC 9(2).
+       01 ELAPSED-REMAINDER-1       PIC 9(8).
+       01 ELAPSED-REMAINDER-2       PIC 9(8).
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE 
-               
-           PERFORM UNTIL INPUT-FILE-EOF
-
-              READ INPUT-FILE
-                 AT END 
-                    SET INPUT-FILE-EOF TO TRUE
-                 NOT AT END 
-
-      *            PART 1
-                   PERFORM CHECK-FOR-FIRST-AND-LAST-DIGIT
-                   ADD FUNCTION NUMVAL(LINE-DIGITS) 
-                    TO TOTAL-SUM
-
-      *            PART 2
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "one"   BY "o1e"
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "two"   BY "t2o"
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "three" BY "t 3 e"
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "four"  BY "f 4r"
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "five"  BY "f 5e"
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "six"  BY "s6x"
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "seven" BY "s 7 n"
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "eight" BY "e 8 t"
-                   INSPECT CALIBRATION-LINE(1:RECORD-LENGTH)
-                     REPLACING ALL "nine"  BY "n 9e"
-                   
-                   PERFORM CHECK-FOR-FIRST-AND-LAST-DIGIT
-                   ADD FUNCTION NUMVAL(LINE-DIGITS) 
-                    TO TOTAL-SUM-WITH-NAMES
+           ACCEPT START-TIME FROM TIME
 
+           PERFORM READ-CHECKPOINT
+           IF LAST-COMPLETED-DOC NOT = SPACES
+              MOVE 'Y' TO SKIPPING-TO-RESTART
+           END-IF
+
+           PERFORM OPEN-REPORT-FILES
+
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY1: UNABLE TO OPEN CONTROL FILE control.txt'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL CONTROL-FILE-EOF
+
+              READ CONTROL-FILE
+                 AT END
+                    SET CONTROL-FILE-EOF TO TRUE
+                 NOT AT END
+                    PERFORM PROCESS-CONTROL-RECORD
               END-READ
 
            END-PERFORM
 
-           DISPLAY 'PART1: ' TOTAL-SUM
-           DISPLAY 'PART2: ' TOTAL-SUM-WITH-NAMES
+           CLOSE CONTROL-FILE
+           CLOSE REJECT-FILE
+           CLOSE DETAIL-FILE
+           CLOSE VARIANCE-FILE
+
+      *    IF THE RESTART POINT FROM A LEFTOVER CHECKPOINT WAS NEVER
+      *    MATCHED AGAINST AN ENTRY IN THIS RUN'S CONTROL FILE (E.G. A
+      *    PRIOR RUN ABENDED BEFORE CLEAR-CHECKPOINT AND TODAY'S
+      *    CONTROL FILE LISTS DIFFERENT DOCUMENTS), THE WHOLE CONTROL
+      *    FILE WAS SKIPPED AND NOTHING WAS PROCESSED. THAT IS A
+      *    CONFIGURATION ERROR, NOT A CLEAN RUN, SO IT IS FLAGGED AND
+      *    THE CHECKPOINT IS LEFT IN PLACE RATHER THAN CLEARED.
+           IF SKIP-UNTIL-RESTART-POINT
+              DISPLAY 'DAY1: CHECKPOINT DOCUMENT ' LAST-COMPLETED-DOC
+                 ' NOT FOUND IN CONTROL FILE - NO DOCUMENTS PROCESSED'
+              MOVE 12 TO RETURN-CODE
+           ELSE
+      *       THE CONTROL FILE LOOP ONLY GETS HERE ON A CLEAN EOF, NOT
+      *       ON AN ABEND, SO A RUN THAT FINISHES NORMALLY ERASES THE
+      *       CHECKPOINT. THAT WAY THE CHECKPOINT ONLY EVER SURVIVES TO
+      *       SKIP WORK WHEN THE PRIOR RUN WAS INTERRUPTED MID-BATCH;
+      *       AN ORDINARY NEXT INVOCATION (E.G. THE NEXT DAY'S BATCH
+      *       REUSING A DOCUMENT NAME) STARTS WITH A CLEAN SLATE.
+              PERFORM CLEAR-CHECKPOINT
+           END-IF
+
+           ACCEPT END-TIME FROM TIME
+           PERFORM CONVERT-ELAPSED-TIME
 
-           CLOSE INPUT-FILE
+           DISPLAY 'PART1: ' GRAND-TOTAL-SUM
+           DISPLAY 'PART2: ' GRAND-TOTAL-SUM-WITH-NAMES
+           DISPLAY 'REJECTED LINES: ' REJECT-COUNT
+           DISPLAY 'ELAPSED TIME: ' ELAPSED-HH ':' ELAPSED-MM ':'
+              ELAPSED-SS '.' ELAPSED-CS
+              ' (' ELAPSED-CENTISECONDS ' CENTISECONDS)'
 
            STOP RUN
            .
 
+      *----------------------------------------------------------
+      * OPEN THE REJECT/DETAIL/VARIANCE REPORT FILES. A FRESH RUN
+      * (NO CHECKPOINT CARRIED FORWARD) TRUNCATES THEM AS BEFORE,
+      * BUT A RUN THAT IS RESUMING MID-BATCH OPENS THEM EXTEND SO
+      * THE ALREADY-COMPLETED DOCUMENTS' REJECT COUNT, AUDIT TRAIL
+      * AND VARIANCE LINES FROM BEFORE THE RESTART ARE NOT LOST.
+      * A MISSING REPORT FILE ON A RESUME (E.G. HAND-DELETED
+      * BETWEEN RUNS) FALLS BACK TO OUTPUT THE SAME WAY DAY2'S
+      * HISTORY FILE FALLS BACK FROM I-O TO OUTPUT.
+      *----------------------------------------------------------
+       OPEN-REPORT-FILES.
+
+           IF SKIP-UNTIL-RESTART-POINT
+              OPEN EXTEND REJECT-FILE
+              IF REJECT-FILE-STATUS NOT = '00'
+                 OPEN OUTPUT REJECT-FILE
+              END-IF
+              OPEN EXTEND DETAIL-FILE
+              IF DETAIL-FILE-STATUS NOT = '00'
+                 OPEN OUTPUT DETAIL-FILE
+              END-IF
+              OPEN EXTEND VARIANCE-FILE
+              IF VARIANCE-FILE-STATUS NOT = '00'
+                 OPEN OUTPUT VARIANCE-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+              OPEN OUTPUT DETAIL-FILE
+              OPEN OUTPUT VARIANCE-FILE
+           END-IF
+
+           IF REJECT-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY1: UNABLE TO OPEN REJECT FILE rejects.txt '
+                 'STATUS ' REJECT-FILE-STATUS
+           END-IF
+           IF DETAIL-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY1: UNABLE TO OPEN DETAIL FILE detail.txt '
+                 'STATUS ' DETAIL-FILE-STATUS
+           END-IF
+           IF VARIANCE-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY1: UNABLE TO OPEN VARIANCE FILE variance.txt '
+                 'STATUS ' VARIANCE-FILE-STATUS
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * RESUME SUPPORT: SKIP CONTROL-FILE ENTRIES UP TO AND
+      * INCLUDING THE LAST DOCUMENT THAT COMPLETED ON A PRIOR RUN.
+      *----------------------------------------------------------
+       PROCESS-CONTROL-RECORD.
+
+           IF SKIP-UNTIL-RESTART-POINT
+              IF CONTROL-RECORD(1:CONTROL-LENGTH) = LAST-COMPLETED-DOC
+                 MOVE 'N' TO SKIPPING-TO-RESTART
+              END-IF
+           ELSE
+              PERFORM PROCESS-DOCUMENT
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * OPEN AND SCAN ONE CALIBRATION DOCUMENT NAMED IN THE
+      * CONTROL FILE, ACCUMULATING PER-DOCUMENT AND GRAND TOTALS.
+      *----------------------------------------------------------
+       PROCESS-DOCUMENT.
+
+           MOVE SPACES TO DOCUMENT-NAME
+           MOVE CONTROL-RECORD(1:CONTROL-LENGTH) TO DOCUMENT-NAME
+
+           MOVE ZERO TO TOTAL-SUM
+                        TOTAL-SUM-WITH-NAMES
+                        DOCUMENT-LINE-NUMBER
+                        DETAIL-BUFFER-COUNT
+                        REJECT-BUFFER-COUNT
+                        VARIANCE-BUFFER-COUNT
+           MOVE 'N' TO DETAIL-BUFFER-FULL-SW
+                       REJECT-BUFFER-FULL-SW
+                       VARIANCE-BUFFER-FULL-SW
+
+           MOVE '00' TO INPUT-FILE-STATUS
+           OPEN INPUT INPUT-FILE
+
+           IF INPUT-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY1: UNABLE TO OPEN DOCUMENT ' DOCUMENT-NAME
+           ELSE
+
+              PERFORM UNTIL INPUT-FILE-EOF
+
+                 READ INPUT-FILE
+                    AT END
+                       SET INPUT-FILE-EOF TO TRUE
+                    NOT AT END
+                       PERFORM PROCESS-CALIBRATION-LINE
+                 END-READ
+
+              END-PERFORM
+
+              CLOSE INPUT-FILE
+
+      *       THE DOCUMENT READ TO A CLEAN EOF, SO ITS BUFFERED
+      *       DETAIL/REJECT/VARIANCE RECORDS ARE NOW SAFE TO FLUSH -
+      *       A CRASH BEFORE THIS POINT LEAVES THE REPORT FILES
+      *       EXACTLY AS THEY WERE AS OF THE LAST COMPLETED DOCUMENT.
+              PERFORM FLUSH-DOCUMENT-BUFFERS
+
+              ADD TOTAL-SUM TO GRAND-TOTAL-SUM
+              ADD TOTAL-SUM-WITH-NAMES TO GRAND-TOTAL-SUM-WITH-NAMES
+
+              DISPLAY 'DOCUMENT ' DOCUMENT-NAME
+                 ' PART1: ' TOTAL-SUM
+                 ' PART2: ' TOTAL-SUM-WITH-NAMES
+
+              PERFORM WRITE-CHECKPOINT
+
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * PART1/PART2 EXTRACTION, REJECT LOGGING, DETAIL AND
+      * VARIANCE REPORTING FOR A SINGLE CALIBRATION LINE.
+      *----------------------------------------------------------
+       PROCESS-CALIBRATION-LINE.
+
+           ADD 1 TO DOCUMENT-LINE-NUMBER
+           MOVE 'N' TO PART1-WAS-VALID
+
+      *    PART 1 - DIGITS ONLY, BEFORE WORD SUBSTITUTION
+           PERFORM CHECK-FOR-FIRST-AND-LAST-DIGIT
+
+           IF LINE-HAS-DIGIT
+              COMPUTE VALUE-BEFORE = FUNCTION NUMVAL(LINE-DIGITS)
+              ADD VALUE-BEFORE TO TOTAL-SUM
+              MOVE LINE-DIGITS TO LINE-DIGITS-BEFORE
+              MOVE 'Y' TO PART1-WAS-VALID
+              MOVE 'PART1' TO DETAIL-PART
+              MOVE TOTAL-SUM TO SUBTOTAL-DISPLAY
+              PERFORM WRITE-DETAIL-RECORD
+           END-IF
+
+      *    PART 2 - SPELLED-OUT DIGITS FOLDED IN, THEN RE-SCANNED.
+      *    SUBSTITUTION NEVER REMOVES A DIGIT THAT WAS ALREADY THERE,
+      *    SO THIS SECOND SCAN IS A SUPERSET OF THE FIRST: A LINE IS
+      *    ONLY TRULY BAD WHEN IT STILL HAS NO DIGIT HERE. COUNTING
+      *    AND LOGGING THE REJECT ONLY ON THIS SCAN (NOT ON PART 1
+      *    AS WELL) KEEPS ONE REJECT PER BAD PHYSICAL LINE.
+           PERFORM SUBSTITUTE-NUMBER-WORDS
+
+           PERFORM CHECK-FOR-FIRST-AND-LAST-DIGIT
+
+           IF LINE-NO-DIGIT
+              ADD 1 TO REJECT-COUNT
+              PERFORM WRITE-REJECT-RECORD
+           ELSE
+              COMPUTE VALUE-AFTER = FUNCTION NUMVAL(LINE-DIGITS)
+              ADD VALUE-AFTER TO TOTAL-SUM-WITH-NAMES
+              MOVE 'PART2' TO DETAIL-PART
+              MOVE TOTAL-SUM-WITH-NAMES TO SUBTOTAL-DISPLAY
+              PERFORM WRITE-DETAIL-RECORD
+
+      *       A LINE WITH NO DIGIT AT ALL UNTIL SUBSTITUTION RAN (E.G.
+      *       "EIGHTWOTHREE") NEVER HAD A PART1 VALUE TO COMPARE
+      *       AGAINST - THAT IS THE STARKEST POSSIBLE BEFORE/AFTER
+      *       DIFFERENCE, SO IT IS REPORTED HERE TOO, WITH BEFORE=00
+      *       STANDING IN FOR "NO DIGIT FOUND".
+              IF NOT PART1-LINE-VALID
+                 MOVE ZERO TO VALUE-BEFORE
+                 COMPUTE VALUE-DELTA = VALUE-AFTER - VALUE-BEFORE
+                 PERFORM WRITE-VARIANCE-RECORD
+              ELSE
+                 IF LINE-DIGITS NOT = LINE-DIGITS-BEFORE
+                    COMPUTE VALUE-DELTA = VALUE-AFTER - VALUE-BEFORE
+                    PERFORM WRITE-VARIANCE-RECORD
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * SINGLE FORWARD PASS OVER THE LINE: FINDS THE FIRST AND
+      * LAST DIGIT IN ONE SWEEP AND NEVER READS PAST RECORD-LENGTH.
+      * SETS LINE-NO-DIGIT WHEN THE LINE HAS NO DIGIT AT ALL.
+      *----------------------------------------------------------
        CHECK-FOR-FIRST-AND-LAST-DIGIT.
 
-           PERFORM VARYING I FROM 1 BY 1 
-             UNTIL CALIBRATION-LINE(I:1) IS DIGITS
-             CONTINUE
+           MOVE 'N' TO LINE-STATUS
+           MOVE ZERO TO FIRST-DIGIT
+           MOVE ZERO TO LAST-DIGIT
+
+           PERFORM VARYING I FROM 1 BY 1
+             UNTIL I > RECORD-LENGTH
+
+              IF CALIBRATION-LINE(I:1) IS DIGITS
+                 IF LINE-NO-DIGIT
+                    MOVE CALIBRATION-LINE(I:1) TO FIRST-DIGIT
+                    MOVE 'Y' TO LINE-STATUS
+                 END-IF
+                 MOVE CALIBRATION-LINE(I:1) TO LAST-DIGIT
+              END-IF
+
            END-PERFORM
+           .
+
+      *----------------------------------------------------------
+      * FOLD SPELLED-OUT DIGIT WORDS INTO THE LINE IN ONE FORWARD
+      * PASS, CHECKING ALL NINE WORDS AT EACH POSITION INSTEAD OF
+      * RUNNING A SEPARATE FULL-LINE SCAN PER WORD. EACH REPLACEMENT
+      * KEEPS ITS FIRST AND LAST LETTER (E.G. "ONE" -> "O1E") SO AN
+      * OVERLAPPING WORD LIKE "TWONE" STILL GETS PICKED UP WHEN THE
+      * PASS REACHES THE OVERLAP, THE SAME AS THE OLD WORD-BY-WORD
+      * REPLACE ORDER DID.
+      *----------------------------------------------------------
+       SUBSTITUTE-NUMBER-WORDS.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RECORD-LENGTH
+
+              IF I + 2 <= RECORD-LENGTH
+                 EVALUATE CALIBRATION-LINE(I:3)
+                    WHEN "one"
+                       MOVE "o1e" TO CALIBRATION-LINE(I:3)
+                    WHEN "two"
+                       MOVE "t2o" TO CALIBRATION-LINE(I:3)
+                    WHEN "six"
+                       MOVE "s6x" TO CALIBRATION-LINE(I:3)
+                 END-EVALUATE
+              END-IF
 
-           MOVE CALIBRATION-LINE(I:1) TO FIRST-DIGIT
+              IF I + 3 <= RECORD-LENGTH
+                 EVALUATE CALIBRATION-LINE(I:4)
+                    WHEN "four"
+                       MOVE "f 4r" TO CALIBRATION-LINE(I:4)
+                    WHEN "five"
+                       MOVE "f 5e" TO CALIBRATION-LINE(I:4)
+                    WHEN "nine"
+                       MOVE "n 9e" TO CALIBRATION-LINE(I:4)
+                 END-EVALUATE
+              END-IF
+
+              IF I + 4 <= RECORD-LENGTH
+                 EVALUATE CALIBRATION-LINE(I:5)
+                    WHEN "three"
+                       MOVE "t 3 e" TO CALIBRATION-LINE(I:5)
+                    WHEN "seven"
+                       MOVE "s 7 n" TO CALIBRATION-LINE(I:5)
+                    WHEN "eight"
+                       MOVE "e 8 t" TO CALIBRATION-LINE(I:5)
+                 END-EVALUATE
+              END-IF
 
-           PERFORM VARYING I FROM RECORD-LENGTH BY -1
-             UNTIL CALIBRATION-LINE(I:1) IS DIGITS
-             CONTINUE
            END-PERFORM
-           MOVE CALIBRATION-LINE(I:1) TO LAST-DIGIT 
            .
-         
+
+      *----------------------------------------------------------
+      * BUILD THE REJECT RECORD AND HOLD IT IN DETAIL-BUFFER-TABLE'S
+      * SIBLING REJECT-BUFFER-TABLE UNTIL THE DOCUMENT FINISHES - SEE
+      * FLUSH-DOCUMENT-BUFFERS. ONLY ONCE THE BUFFER IS EXHAUSTED
+      * DOES THIS FALL BACK TO WRITING STRAIGHT TO rejects.txt.
+      *----------------------------------------------------------
+       WRITE-REJECT-RECORD.
+
+           MOVE DOCUMENT-LINE-NUMBER TO LINE-NUMBER-DISPLAY
+           MOVE SPACES TO REJECT-RECORD
+           STRING DOCUMENT-NAME            DELIMITED BY SPACE
+                  ' LINE '                 DELIMITED BY SIZE
+                  LINE-NUMBER-DISPLAY      DELIMITED BY SIZE
+                  ' NO DIGIT FOUND IN EITHER PASS: '
+                                            DELIMITED BY SIZE
+                  CALIBRATION-LINE(1:RECORD-LENGTH) DELIMITED BY SIZE
+             INTO REJECT-RECORD
+
+           IF REJECT-BUFFER-COUNT < REJECT-BUFFER-MAX
+              ADD 1 TO REJECT-BUFFER-COUNT
+              MOVE REJECT-RECORD
+                 TO REJECT-BUFFER-ENTRY(REJECT-BUFFER-COUNT)
+           ELSE
+              IF NOT REJECT-BUFFER-FULL
+                 DISPLAY 'DAY1: REJECT BUFFER FULL FOR ' DOCUMENT-NAME
+                    ' - WRITING DIRECTLY, RESTART-SAFETY NOT GUARANTEED'
+                 MOVE 'Y' TO REJECT-BUFFER-FULL-SW
+              END-IF
+              WRITE REJECT-RECORD
+              IF REJECT-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY1: UNABLE TO WRITE REJECT RECORD FOR '
+                    DOCUMENT-NAME ' STATUS ' REJECT-FILE-STATUS
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * BUILD THE DETAIL RECORD AND HOLD IT IN DETAIL-BUFFER-TABLE
+      * UNTIL THE DOCUMENT FINISHES - SEE FLUSH-DOCUMENT-BUFFERS.
+      * ONLY ONCE THE BUFFER IS EXHAUSTED DOES THIS FALL BACK TO
+      * WRITING STRAIGHT TO detail.txt.
+      *----------------------------------------------------------
+       WRITE-DETAIL-RECORD.
+
+           MOVE DOCUMENT-LINE-NUMBER TO LINE-NUMBER-DISPLAY
+           MOVE SPACES TO DETAIL-RECORD
+           STRING DOCUMENT-NAME            DELIMITED BY SPACE
+                  ' LINE '                 DELIMITED BY SIZE
+                  LINE-NUMBER-DISPLAY      DELIMITED BY SIZE
+                  ' '                      DELIMITED BY SIZE
+                  DETAIL-PART              DELIMITED BY SPACE
+                  ' FIRST='                DELIMITED BY SIZE
+                  FIRST-DIGIT              DELIMITED BY SIZE
+                  ' LAST='                 DELIMITED BY SIZE
+                  LAST-DIGIT               DELIMITED BY SIZE
+                  ' SUBTOTAL='             DELIMITED BY SIZE
+                  SUBTOTAL-DISPLAY         DELIMITED BY SIZE
+             INTO DETAIL-RECORD
+
+           IF DETAIL-BUFFER-COUNT < DETAIL-BUFFER-MAX
+              ADD 1 TO DETAIL-BUFFER-COUNT
+              MOVE DETAIL-RECORD
+                 TO DETAIL-BUFFER-ENTRY(DETAIL-BUFFER-COUNT)
+           ELSE
+              IF NOT DETAIL-BUFFER-FULL
+                 DISPLAY 'DAY1: DETAIL BUFFER FULL FOR ' DOCUMENT-NAME
+                    ' - WRITING DIRECTLY, RESTART-SAFETY NOT GUARANTEED'
+                 MOVE 'Y' TO DETAIL-BUFFER-FULL-SW
+              END-IF
+              WRITE DETAIL-RECORD
+              IF DETAIL-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY1: UNABLE TO WRITE DETAIL RECORD FOR '
+                    DOCUMENT-NAME ' STATUS ' DETAIL-FILE-STATUS
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * BUILD THE VARIANCE RECORD AND HOLD IT IN VARIANCE-BUFFER-
+      * TABLE UNTIL THE DOCUMENT FINISHES - SEE FLUSH-DOCUMENT-
+      * BUFFERS. ONLY ONCE THE BUFFER IS EXHAUSTED DOES THIS FALL
+      * BACK TO WRITING STRAIGHT TO variance.txt.
+      *----------------------------------------------------------
+       WRITE-VARIANCE-RECORD.
+
+           MOVE DOCUMENT-LINE-NUMBER TO LINE-NUMBER-DISPLAY
+           MOVE VALUE-BEFORE TO BEFORE-DISPLAY
+           MOVE VALUE-AFTER TO AFTER-DISPLAY
+           MOVE VALUE-DELTA TO DELTA-DISPLAY
+           MOVE SPACES TO VARIANCE-RECORD
+           STRING DOCUMENT-NAME            DELIMITED BY SPACE
+                  ' LINE '                 DELIMITED BY SIZE
+                  LINE-NUMBER-DISPLAY      DELIMITED BY SIZE
+                  ' BEFORE='               DELIMITED BY SIZE
+                  BEFORE-DISPLAY           DELIMITED BY SIZE
+                  ' AFTER='                DELIMITED BY SIZE
+                  AFTER-DISPLAY            DELIMITED BY SIZE
+                  ' DELTA='                DELIMITED BY SIZE
+                  DELTA-DISPLAY            DELIMITED BY SIZE
+             INTO VARIANCE-RECORD
+
+           IF VARIANCE-BUFFER-COUNT < VARIANCE-BUFFER-MAX
+              ADD 1 TO VARIANCE-BUFFER-COUNT
+              MOVE VARIANCE-RECORD
+                 TO VARIANCE-BUFFER-ENTRY(VARIANCE-BUFFER-COUNT)
+           ELSE
+              IF NOT VARIANCE-BUFFER-FULL
+                 DISPLAY 'DAY1: VARIANCE BUFFER FULL FOR ' DOCUMENT-NAME
+                    ' - WRITING DIRECTLY, RESTART-SAFETY NOT GUARANTEED'
+                 MOVE 'Y' TO VARIANCE-BUFFER-FULL-SW
+              END-IF
+              WRITE VARIANCE-RECORD
+              IF VARIANCE-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY1: UNABLE TO WRITE VARIANCE RECORD FOR '
+                    DOCUMENT-NAME ' STATUS ' VARIANCE-FILE-STATUS
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * FLUSH ONE DOCUMENT'S BUFFERED DETAIL/REJECT/VARIANCE
+      * RECORDS TO THEIR REPORT FILES. CALLED ONLY AFTER THE
+      * DOCUMENT HAS READ TO A CLEAN EOF, SO A DOCUMENT THAT NEVER
+      * GETS HERE (THE RUN CRASHED PARTWAY THROUGH IT) LEAVES NO
+      * TRACE ON THE REPORT FILES FOR A RESTART TO DUPLICATE.
+      *----------------------------------------------------------
+       FLUSH-DOCUMENT-BUFFERS.
+
+           PERFORM VARYING BUFFER-INDEX FROM 1 BY 1
+             UNTIL BUFFER-INDEX > DETAIL-BUFFER-COUNT
+              MOVE DETAIL-BUFFER-ENTRY(BUFFER-INDEX) TO DETAIL-RECORD
+              WRITE DETAIL-RECORD
+              IF DETAIL-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY1: UNABLE TO WRITE DETAIL RECORD FOR '
+                    DOCUMENT-NAME ' STATUS ' DETAIL-FILE-STATUS
+              END-IF
+           END-PERFORM
+
+           PERFORM VARYING BUFFER-INDEX FROM 1 BY 1
+             UNTIL BUFFER-INDEX > REJECT-BUFFER-COUNT
+              MOVE REJECT-BUFFER-ENTRY(BUFFER-INDEX) TO REJECT-RECORD
+              WRITE REJECT-RECORD
+              IF REJECT-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY1: UNABLE TO WRITE REJECT RECORD FOR '
+                    DOCUMENT-NAME ' STATUS ' REJECT-FILE-STATUS
+              END-IF
+           END-PERFORM
+
+           PERFORM VARYING BUFFER-INDEX FROM 1 BY 1
+             UNTIL BUFFER-INDEX > VARIANCE-BUFFER-COUNT
+              MOVE VARIANCE-BUFFER-ENTRY(BUFFER-INDEX)
+                 TO VARIANCE-RECORD
+              WRITE VARIANCE-RECORD
+              IF VARIANCE-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY1: UNABLE TO WRITE VARIANCE RECORD FOR '
+                    DOCUMENT-NAME ' STATUS ' VARIANCE-FILE-STATUS
+              END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------
+      * CHECKPOINT: REMEMBER THE LAST DOCUMENT THAT FINISHED, AND
+      * THE GRAND TOTALS/REJECT COUNT AS OF THAT DOCUMENT, SO A
+      * RESTARTED RUN CAN SKIP PAST ALREADY-PROCESSED DOCUMENTS
+      * WITHOUT LOSING THEIR CONTRIBUTION TO THE FINAL FIGURES.
+      *----------------------------------------------------------
+       READ-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE SPACES TO LAST-COMPLETED-DOC
+                 NOT AT END
+                    MOVE CHECKPOINT-DOC-NAME TO LAST-COMPLETED-DOC
+                    MOVE CHECKPOINT-GRAND-SUM TO GRAND-TOTAL-SUM
+                    MOVE CHECKPOINT-GRAND-SUM-NAMES
+                       TO GRAND-TOTAL-SUM-WITH-NAMES
+                    MOVE CHECKPOINT-REJECT-COUNT TO REJECT-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              MOVE SPACES TO LAST-COMPLETED-DOC
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY1: UNABLE TO OPEN CHECKPOINT FILE '
+                 'day1ckpt.txt STATUS ' CHECKPOINT-FILE-STATUS
+           ELSE
+              MOVE SPACES TO CHECKPOINT-DOC-NAME
+              MOVE DOCUMENT-NAME TO CHECKPOINT-DOC-NAME
+              MOVE GRAND-TOTAL-SUM TO CHECKPOINT-GRAND-SUM
+              MOVE GRAND-TOTAL-SUM-WITH-NAMES
+                 TO CHECKPOINT-GRAND-SUM-NAMES
+              MOVE REJECT-COUNT TO CHECKPOINT-REJECT-COUNT
+              WRITE CHECKPOINT-RECORD
+              IF CHECKPOINT-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY1: UNABLE TO WRITE CHECKPOINT RECORD '
+                    'STATUS ' CHECKPOINT-FILE-STATUS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * EMPTY THE CHECKPOINT FILE. CALLED ONLY AFTER THE CONTROL
+      * FILE LOOP HAS RUN TO A NORMAL EOF, SO THE NEXT INVOCATION
+      * STARTS FRESH INSTEAD OF SKIPPING EVERY DOCUMENT AGAIN.
+      *----------------------------------------------------------
+       CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *----------------------------------------------------------
+      * CONVERT START-TIME/END-TIME (HHMMSSHH FROM ACCEPT FROM TIME)
+      * TO CENTISECONDS-SINCE-MIDNIGHT BEFORE SUBTRACTING, SO A RUN
+      * THAT CROSSES A MINUTE/HOUR/MIDNIGHT BOUNDARY STILL GETS A
+      * CORRECT ELAPSED TIME INSTEAD OF BEING SUBTRACTED AS IF THE
+      * FIELD WERE A FLAT BASE-10 NUMBER.
+      *----------------------------------------------------------
+       CONVERT-ELAPSED-TIME.
+
+           MOVE START-TIME TO CONV-TIME-IN
+           PERFORM CONVERT-TIME-TO-CENTISECONDS
+           MOVE CONV-CENTISECONDS-OUT TO START-CENTISECONDS
+
+           MOVE END-TIME TO CONV-TIME-IN
+           PERFORM CONVERT-TIME-TO-CENTISECONDS
+           MOVE CONV-CENTISECONDS-OUT TO END-CENTISECONDS
+
+           IF END-CENTISECONDS >= START-CENTISECONDS
+              COMPUTE ELAPSED-CENTISECONDS =
+                 END-CENTISECONDS - START-CENTISECONDS
+           ELSE
+      *       THE RUN CROSSED MIDNIGHT. A DAY HOLDS 8640000
+      *       CENTISECONDS (24 * 60 * 60 * 100).
+              COMPUTE ELAPSED-CENTISECONDS =
+                 (END-CENTISECONDS + 8640000) - START-CENTISECONDS
+           END-IF
+
+           DIVIDE ELAPSED-CENTISECONDS BY 360000
+              GIVING ELAPSED-HH REMAINDER ELAPSED-REMAINDER-1
+           DIVIDE ELAPSED-REMAINDER-1 BY 6000
+              GIVING ELAPSED-MM REMAINDER ELAPSED-REMAINDER-2
+           DIVIDE ELAPSED-REMAINDER-2 BY 100
+              GIVING ELAPSED-SS REMAINDER ELAPSED-CS
+           .
+
+      *----------------------------------------------------------
+      * WORKS ON CONV-TIME-IN, RETURNS THROUGH CONV-CENTISECONDS-OUT.
+      * CALLED ONCE PER TIMESTAMP RATHER THAN WRITTEN INLINE TWICE.
+      *----------------------------------------------------------
+       CONVERT-TIME-TO-CENTISECONDS.
+
+           MOVE CONV-TIME-IN(1:2) TO TS-HH
+           MOVE CONV-TIME-IN(3:2) TO TS-MM
+           MOVE CONV-TIME-IN(5:2) TO TS-SS
+           MOVE CONV-TIME-IN(7:2) TO TS-CS
+
+           COMPUTE CONV-CENTISECONDS-OUT =
+              (TS-HH * 360000) + (TS-MM * 6000) + (TS-SS * 100) + TS-CS
+           .
+
        END PROGRAM DAY1.
