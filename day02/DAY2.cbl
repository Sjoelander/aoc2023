@@ -5,10 +5,54 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'input.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONFIG-FILE ASSIGN TO 'day2cfg.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONFIG-FILE-STATUS.
+
+           SELECT DETAIL-FILE ASSIGN TO 'gamedtl.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DETAIL-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO 'gameexc.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCEPTION-FILE-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO 'gamehist.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HISTORY-KEY
+           FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORD IS VARYING DEPENDING ON RECORD-LENGTH.
        01  GAME-RECORD             PIC X(256).
+
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           05 CONFIG-RED-LIMIT     PIC 9(4).
+           05 FILLER               PIC X(1).
+           05 CONFIG-GREEN-LIMIT   PIC 9(4).
+           05 FILLER               PIC X(1).
+           05 CONFIG-BLUE-LIMIT    PIC 9(4).
+
+       FD  DETAIL-FILE.
+       01  DETAIL-RECORD           PIC X(120).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD        PIC X(300).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05 HISTORY-KEY.
+              10 HISTORY-RUN-DATE       PIC X(8).
+              10 HISTORY-GAME-NUMBER    PIC 9(4).
+           05 HISTORY-MINIMUM-RED       PIC 9(4).
+           05 HISTORY-MINIMUM-GREEN     PIC 9(4).
+           05 HISTORY-MINIMUM-BLUE      PIC 9(4).
+           05 HISTORY-POWER             PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01 RECORD-LENGTH            PIC 9(4) BINARY.
        01 I                        PIC 9(4) BINARY.
@@ -18,32 +62,76 @@
          05 GAME-NUMBER            PIC X(5).
        01 GAME-NUMBER-NUM          PIC 9(4) BINARY.
        01 SETS-STR                 PIC X(200).
-       01 SUBSET-STR               PIC X(200).
+       01 SUBSET-STR                PIC X(200).
        01 SUBSET                   PIC X(200).
        01 AMOUNT-STR               PIC X(10).
-       01 AMOUNT-NUM               PIC 9(4) BINARY.
+       01 AMOUNT-NUM                PIC 9(4) BINARY.
        01 COLOUR                   PIC X(10).
-       01 MINIMUM-RED              PIC 9(4) BINARY.
-       01 MINIMUM-GREEN            PIC 9(4) BINARY.
-       01 MINIMUM-BLUE             PIC 9(4) BINARY. 
-       01 GAME-POWER               PIC 9(9) BINARY.
+       01 MINIMUM-RED               PIC 9(4) BINARY.
+       01 MINIMUM-GREEN             PIC 9(4) BINARY.
+       01 MINIMUM-BLUE              PIC 9(4) BINARY.
+       01 CURRENT-GAME-POWER        PIC 9(9) BINARY.
+       01 GAME-POWER               PIC 9(9) BINARY VALUE ZERO.
        01 TOTAL-SUM                PIC 9(9) BINARY VALUE ZERO.
        01 GAME-POSSIBILITY         PIC X(1) VALUE X'00'.
            88 GAME-POSSIBLE                 VALUE X'D7'.
            88 GAME-IMPOSSIBLE               VALUE X'C9'.
 
+       01 RECORD-INVALID-SW        PIC X(1) VALUE 'N'.
+           88 RECORD-INVALID                VALUE 'Y'.
+       01 EXCEPTION-REASON         PIC X(40).
+
+       01 BAG-RED-LIMIT            PIC 9(4) BINARY VALUE 12.
+       01 BAG-GREEN-LIMIT          PIC 9(4) BINARY VALUE 13.
+       01 BAG-BLUE-LIMIT           PIC 9(4) BINARY VALUE 14.
+
+       01 RUN-DATE                 PIC X(8).
+
+       01 GAME-COUNT               PIC 9(6) BINARY VALUE ZERO.
+       01 EXCLUDED-COUNT           PIC 9(6) BINARY VALUE ZERO.
+
+       01 GAME-NUMBER-DISPLAY      PIC 9(4).
+       01 MIN-RED-DISPLAY          PIC 9(4).
+       01 MIN-GREEN-DISPLAY        PIC 9(4).
+       01 MIN-BLUE-DISPLAY         PIC 9(4).
+       01 POWER-DISPLAY            PIC 9(9).
+       01 POSSIBILITY-DISPLAY      PIC X(10).
+
        01 INPUT-FILE-STATUS        PIC X(1) VALUE X'00'.
            88 INPUT-FILE-EOF                VALUE X'FF'.
+       01 CONFIG-FILE-STATUS       PIC X(2) VALUE '00'.
+       01 HISTORY-FILE-STATUS      PIC X(2) VALUE '00'.
+       01 DETAIL-FILE-STATUS       PIC X(2) VALUE '00'.
+       01 EXCEPTION-FILE-STATUS    PIC X(2) VALUE '00'.
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE 
-               
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM READ-BAG-CONFIG
+
+           OPEN OUTPUT DETAIL-FILE
+           IF DETAIL-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY2: UNABLE TO OPEN DETAIL FILE gamedtl.txt '
+                 'STATUS ' DETAIL-FILE-STATUS
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF EXCEPTION-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY2: UNABLE TO OPEN EXCEPTION FILE gameexc.txt '
+                 'STATUS ' EXCEPTION-FILE-STATUS
+           END-IF
+           OPEN I-O HISTORY-FILE
+           IF HISTORY-FILE-STATUS NOT = '00'
+              OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+
            PERFORM UNTIL INPUT-FILE-EOF
 
               READ INPUT-FILE
-                 AT END 
+                 AT END
                     SET INPUT-FILE-EOF TO TRUE
-                 NOT AT END 
+                 NOT AT END
                    PERFORM CHECK-GAME
               END-READ
 
@@ -52,73 +140,221 @@
       *    PART1
            DISPLAY TOTAL-SUM
 
-      *    PART2 
+      *    PART2
            DISPLAY GAME-POWER
 
+           DISPLAY 'GAMES PROCESSED: ' GAME-COUNT
+           DISPLAY 'GAMES EXCLUDED: ' EXCLUDED-COUNT
+
            CLOSE INPUT-FILE
+           CLOSE DETAIL-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE HISTORY-FILE
 
            STOP RUN
            .
 
+      *----------------------------------------------------------
+      * READ THE BAG CAPACITY PARAMETER CARD, IF ONE IS SUPPLIED.
+      * WITHOUT ONE THE DEFAULTS ABOVE (THE ORIGINAL 12/13/14
+      * LIMITS) ARE LEFT IN PLACE.
+      *----------------------------------------------------------
+       READ-BAG-CONFIG.
+
+           OPEN INPUT CONFIG-FILE
+           IF CONFIG-FILE-STATUS = '00'
+              READ CONFIG-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CONFIG-RED-LIMIT   TO BAG-RED-LIMIT
+                    MOVE CONFIG-GREEN-LIMIT TO BAG-GREEN-LIMIT
+                    MOVE CONFIG-BLUE-LIMIT  TO BAG-BLUE-LIMIT
+              END-READ
+              CLOSE CONFIG-FILE
+           END-IF
+           .
+
        CHECK-GAME.
            SET GAME-POSSIBLE TO TRUE
+           MOVE 'N' TO RECORD-INVALID-SW
+           MOVE SPACES TO EXCEPTION-REASON
 
            MOVE ZERO TO MINIMUM-RED
                         MINIMUM-GREEN
                         MINIMUM-BLUE
 
-           UNSTRING GAME-RECORD DELIMITED BY ':' 
+           UNSTRING GAME-RECORD DELIMITED BY ':'
                INTO GAME-STR
                     SETS-STR
 
            COMPUTE GAME-NUMBER-NUM = FUNCTION NUMVAL(GAME-NUMBER)
 
            MOVE 1 TO I
-           PERFORM UNTIL I > LENGTH OF SETS-STR
+           PERFORM UNTIL I > LENGTH OF SETS-STR OR RECORD-INVALID
 
              UNSTRING SETS-STR DELIMITED BY ';'
                  INTO SUBSET-STR
                  WITH POINTER I
 
              MOVE 1 TO J
-             PERFORM UNTIL J > LENGTH OF SUBSET-STR
+             PERFORM UNTIL J > LENGTH OF SUBSET-STR OR RECORD-INVALID
 
                UNSTRING SUBSET-STR DELIMITED BY ','
                    INTO SUBSET
-                   WITH POINTER J 
+                   WITH POINTER J
 
                UNSTRING SUBSET(2:) DELIMITED BY SPACE
                    INTO AMOUNT-STR
-                        COLOUR 
-
-               COMPUTE AMOUNT-NUM = FUNCTION NUMVAL(AMOUNT-STR)
-
-               EVALUATE COLOUR ALSO TRUE  
-                 WHEN 'red' ALSO AMOUNT-NUM > 12
-                 WHEN 'green' ALSO AMOUNT-NUM > 13 
-                 WHEN 'blue' ALSO AMOUNT-NUM > 14   
-                   SET GAME-IMPOSSIBLE TO TRUE
-               END-EVALUATE  
-
-               EVALUATE COLOUR ALSO TRUE  
-                 WHEN 'red' ALSO AMOUNT-NUM > MINIMUM-RED
-                   MOVE AMOUNT-NUM TO MINIMUM-RED
-                 WHEN 'green' ALSO AMOUNT-NUM > MINIMUM-GREEN
-                   MOVE AMOUNT-NUM TO MINIMUM-GREEN
-                 WHEN 'blue' ALSO AMOUNT-NUM > MINIMUM-BLUE
-                   MOVE AMOUNT-NUM TO MINIMUM-BLUE
-               END-EVALUATE 
+                        COLOUR
+
+               IF FUNCTION TEST-NUMVAL(AMOUNT-STR) NOT = ZERO
+                  SET RECORD-INVALID TO TRUE
+                  STRING 'BAD AMOUNT: ' DELIMITED BY SIZE
+                         AMOUNT-STR     DELIMITED BY SPACE
+                    INTO EXCEPTION-REASON
+               ELSE
+                  COMPUTE AMOUNT-NUM = FUNCTION NUMVAL(AMOUNT-STR)
+               END-IF
+
+               IF NOT RECORD-INVALID
+                  EVALUATE COLOUR
+                    WHEN 'red'
+                    WHEN 'green'
+                    WHEN 'blue'
+                       CONTINUE
+                    WHEN OTHER
+                       SET RECORD-INVALID TO TRUE
+                       STRING 'BAD COLOUR: ' DELIMITED BY SIZE
+                              COLOUR         DELIMITED BY SPACE
+                         INTO EXCEPTION-REASON
+                  END-EVALUATE
+               END-IF
+
+               IF NOT RECORD-INVALID
+                  EVALUATE COLOUR ALSO TRUE
+                    WHEN 'red' ALSO AMOUNT-NUM > BAG-RED-LIMIT
+                    WHEN 'green' ALSO AMOUNT-NUM > BAG-GREEN-LIMIT
+                    WHEN 'blue' ALSO AMOUNT-NUM > BAG-BLUE-LIMIT
+                      SET GAME-IMPOSSIBLE TO TRUE
+                  END-EVALUATE
+
+                  EVALUATE COLOUR ALSO TRUE
+                    WHEN 'red' ALSO AMOUNT-NUM > MINIMUM-RED
+                      MOVE AMOUNT-NUM TO MINIMUM-RED
+                    WHEN 'green' ALSO AMOUNT-NUM > MINIMUM-GREEN
+                      MOVE AMOUNT-NUM TO MINIMUM-GREEN
+                    WHEN 'blue' ALSO AMOUNT-NUM > MINIMUM-BLUE
+                      MOVE AMOUNT-NUM TO MINIMUM-BLUE
+                  END-EVALUATE
+               END-IF
 
              END-PERFORM
 
            END-PERFORM
 
-           IF GAME-POSSIBLE THEN 
-             ADD GAME-NUMBER-NUM TO TOTAL-SUM
+           IF RECORD-INVALID
+              ADD 1 TO EXCLUDED-COUNT
+              PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+              ADD 1 TO GAME-COUNT
+
+              IF GAME-POSSIBLE THEN
+                ADD GAME-NUMBER-NUM TO TOTAL-SUM
+              END-IF
+
+              COMPUTE CURRENT-GAME-POWER =
+                MINIMUM-RED * MINIMUM-GREEN * MINIMUM-BLUE
+              ADD CURRENT-GAME-POWER TO GAME-POWER
+
+              PERFORM WRITE-DETAIL-RECORD
+              PERFORM WRITE-HISTORY-RECORD
            END-IF
+           .
 
-           COMPUTE GAME-POWER = GAME-POWER + 
-             (MINIMUM-RED * MINIMUM-GREEN * MINIMUM-BLUE)
+       WRITE-EXCEPTION-RECORD.
+
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING FUNCTION TRIM(EXCEPTION-REASON) DELIMITED BY SIZE
+                  ' GAME RECORD: '  DELIMITED BY SIZE
+                  GAME-RECORD(1:RECORD-LENGTH) DELIMITED BY SIZE
+             INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           IF EXCEPTION-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY2: UNABLE TO WRITE EXCEPTION RECORD '
+                 'STATUS ' EXCEPTION-FILE-STATUS
+           END-IF
+           .
+
+       WRITE-DETAIL-RECORD.
+
+           MOVE GAME-NUMBER-NUM TO GAME-NUMBER-DISPLAY
+           MOVE MINIMUM-RED     TO MIN-RED-DISPLAY
+           MOVE MINIMUM-GREEN   TO MIN-GREEN-DISPLAY
+           MOVE MINIMUM-BLUE    TO MIN-BLUE-DISPLAY
+           MOVE CURRENT-GAME-POWER TO POWER-DISPLAY
+
+           MOVE SPACES TO POSSIBILITY-DISPLAY
+           IF GAME-POSSIBLE
+              MOVE 'POSSIBLE' TO POSSIBILITY-DISPLAY
+           ELSE
+              MOVE 'IMPOSSIBLE' TO POSSIBILITY-DISPLAY
+           END-IF
+
+           MOVE SPACES TO DETAIL-RECORD
+           STRING 'GAME '             DELIMITED BY SIZE
+                  GAME-NUMBER-DISPLAY DELIMITED BY SIZE
+                  ' RED='             DELIMITED BY SIZE
+                  MIN-RED-DISPLAY     DELIMITED BY SIZE
+                  ' GREEN='           DELIMITED BY SIZE
+                  MIN-GREEN-DISPLAY   DELIMITED BY SIZE
+                  ' BLUE='            DELIMITED BY SIZE
+                  MIN-BLUE-DISPLAY    DELIMITED BY SIZE
+                  ' POWER='           DELIMITED BY SIZE
+                  POWER-DISPLAY       DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  POSSIBILITY-DISPLAY DELIMITED BY SPACE
+             INTO DETAIL-RECORD
+           WRITE DETAIL-RECORD
+           IF DETAIL-FILE-STATUS NOT = '00'
+              DISPLAY 'DAY2: UNABLE TO WRITE DETAIL RECORD FOR GAME '
+                 GAME-NUMBER-NUM ' STATUS ' DETAIL-FILE-STATUS
+           END-IF
+           .
+
+      *----------------------------------------------------------
+      * RECORD THIS GAME'S MINIMUM-CUBE RESULT IN THE KEYED
+      * HISTORY FILE SO DEMAND CAN BE TRENDED ACROSS RUN DATES.
+      *----------------------------------------------------------
+       WRITE-HISTORY-RECORD.
+
+           MOVE RUN-DATE        TO HISTORY-RUN-DATE
+           MOVE GAME-NUMBER-NUM TO HISTORY-GAME-NUMBER
+           MOVE MINIMUM-RED     TO HISTORY-MINIMUM-RED
+           MOVE MINIMUM-GREEN   TO HISTORY-MINIMUM-GREEN
+           MOVE MINIMUM-BLUE    TO HISTORY-MINIMUM-BLUE
+           MOVE CURRENT-GAME-POWER TO HISTORY-POWER
+
+           WRITE HISTORY-RECORD
+
+      *    A RERUN OVER THE SAME INPUT FOR A RUN DATE ALREADY ON FILE
+      *    (E.G. A RESTART AFTER AN ABEND, SINCE DAY2 HAS NO FINER
+      *    CHECKPOINT OF ITS OWN) HITS THIS SAME KEY AGAIN. REWRITE
+      *    THE EXISTING RECORD INSTEAD OF LOSING THE GAME SILENTLY.
+           IF HISTORY-FILE-STATUS = '22'
+              REWRITE HISTORY-RECORD
+              IF HISTORY-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY2: UNABLE TO REWRITE HISTORY RECORD '
+                    'FOR GAME ' GAME-NUMBER-NUM ' STATUS '
+                    HISTORY-FILE-STATUS
+              END-IF
+           ELSE
+              IF HISTORY-FILE-STATUS NOT = '00'
+                 DISPLAY 'DAY2: UNABLE TO WRITE HISTORY RECORD '
+                    'FOR GAME ' GAME-NUMBER-NUM ' STATUS '
+                    HISTORY-FILE-STATUS
+              END-IF
+           END-IF
            .
 
        END PROGRAM DAY2.
